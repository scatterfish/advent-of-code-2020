@@ -0,0 +1,3 @@
+	01 WS-REPORT-DETAIL.
+		05 WS-RPT-LABEL PIC X(20).
+		05 WS-RPT-VALUE PIC Z(15)9.
