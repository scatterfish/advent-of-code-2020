@@ -0,0 +1,8 @@
+	01 WS-HISTORY-LINE.
+		05 WS-HST-RUN-DATE PIC 9999/99/99.
+		05 FILLER PIC X(5) VALUE SPACES.
+		05 FILLER PIC X(5) VALUE "ANY: ".
+		05 WS-HST-ANY PIC ZZZZZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(5) VALUE "ALL: ".
+		05 WS-HST-ALL PIC ZZZZZZZ9.
