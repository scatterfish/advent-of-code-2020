@@ -0,0 +1,15 @@
+	01 WS-DETAIL-LINE.
+		05 WS-DTL-TAG PIC X(7) VALUE "GROUP: ".
+		05 WS-DTL-GROUP PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(12) VALUE "START LINE: ".
+		05 WS-DTL-START-LINE PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(6) VALUE "SIZE: ".
+		05 WS-DTL-SIZE PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(5) VALUE "ANY: ".
+		05 WS-DTL-ANY PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(5) VALUE "ALL: ".
+		05 WS-DTL-ALL PIC ZZZ9.
