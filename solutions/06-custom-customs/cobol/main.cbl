@@ -6,13 +6,49 @@ ENVIRONMENT DIVISION.
 	FILE-CONTROL.
 		SELECT InputFile ASSIGN TO "input.txt"
 			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT RejectFile ASSIGN TO "day06-rejects.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT GroupExceptionFile ASSIGN TO "day06-group-exceptions.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT DetailFile ASSIGN TO "day06-detail.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT OPTIONAL HistoryFile ASSIGN TO "day06-history.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-HISTORY-STATUS.
+		SELECT OPTIONAL ControlFile ASSIGN TO "control.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CONTROL-STATUS.
+		SELECT OPTIONAL SelfCheckInputFile ASSIGN TO "selfcheck-input.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SELFCHECK-INPUT-STATUS.
 
 DATA DIVISION.
 	FILE SECTION.
 	FD InputFile.
 	01 INPUT-FILE.
 		05 INPUT-LINE PIC A(30).
-	
+
+	FD RejectFile.
+	01 REJECT-RECORD PIC X(132).
+
+	FD GroupExceptionFile.
+	01 GROUP-EXCEPTION-RECORD PIC X(132).
+
+	FD DetailFile.
+	01 DETAIL-RECORD PIC X(132).
+
+	FD HistoryFile.
+	01 HISTORY-RECORD PIC X(132).
+
+	FD ControlFile.
+	01 CONTROL-RECORD-IN.
+		05 CTL-SELFCHECK-MODE PIC X(1).
+		05 FILLER PIC X(99).
+
+	FD SelfCheckInputFile.
+	01 SELFCHECK-INPUT-FILE.
+		05 SELFCHECK-INPUT-LINE PIC A(30).
+
 	WORKING-STORAGE SECTION.
 	01 WS-EOF PIC 9(1) VALUE 0.
 	01 WS-INPUT.
@@ -31,61 +67,262 @@ DATA DIVISION.
 		05 WS-PERSON OCCURS 5 TIMES INDEXED BY J.
 			10 WS-ANSWER PIC A(1) OCCURS 30 TIMES INDEXED BY K.
 		05 WS-GROUP-SIZE PIC 9(4).
+	01 WS-GROUP-SCORE-SIZE PIC 9(4).
 	01 WS-FORMATTED-NUMBER PIC ZZZZZ.
+	01 WS-RUN-DATE PIC 9(8).
+	01 WS-SOURCE-FILE-NAME PIC X(20) VALUE "input.txt".
+	01 WS-LOAD-GROUP-NUM PIC 9(4) VALUE 1.
+	01 WS-VALID-LINE PIC 9(1).
+	01 WS-COL PIC 9(2).
+	01 WS-GROUP-NUMBER PIC 9(4) VALUE 0.
+	01 WS-GROUP-START-LINE PIC 9(4).
+	01 WS-GROUP-ANY-COUNT PIC 9(4).
+	01 WS-GROUP-ALL-COUNT PIC 9(4).
+	01 WS-OVERSIZE-FLAG PIC 9(1).
+	01 WS-WARNING-FLAG PIC 9(1) VALUE 0.
+	01 WS-HISTORY-STATUS PIC X(2) VALUE "00".
+	01 WS-REJECT-DETAIL.
+		05 FILLER PIC X(6) VALUE "LINE: ".
+		05 WS-REJ-LINE PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(7) VALUE "GROUP: ".
+		05 WS-REJ-GROUP PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(8) VALUE "VALUE: ".
+		05 WS-REJ-VALUE PIC X(30).
+	01 WS-GROUP-EXCEPTION-DETAIL.
+		05 FILLER PIC X(7) VALUE "GROUP: ".
+		05 WS-EXC-GROUP PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(12) VALUE "START LINE: ".
+		05 WS-EXC-START-LINE PIC ZZZ9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(35) VALUE
+			"EXCEEDS 5-PERSON CAPACITY AT LINE: ".
+		05 WS-EXC-OVERFLOW-LINE PIC ZZZ9.
+	COPY "day06-detail-record.cpy".
+	COPY "day06-history-record.cpy".
+	01 WS-CONTROL-STATUS PIC X(2) VALUE "00".
+	01 WS-SELFCHECK-INPUT-STATUS PIC X(2) VALUE "00".
+	01 WS-SELFCHECK-MODE PIC X(1) VALUE "N".
+	01 WS-SELFCHECK-RESULT PIC X(4) VALUE SPACES.
+	01 WS-EXPECTED-PART1 PIC 9(8) VALUE 11.
+	01 WS-EXPECTED-PART2 PIC 9(8) VALUE 6.
+	01 WS-SELFCHECK-DETAIL.
+		05 FILLER PIC X(19) VALUE "SELF-CHECK RESULT: ".
+		05 WS-SC-RESULT PIC X(4).
 
 PROCEDURE DIVISION.
-	
+
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
 	MOVE "abcdefghijklmnopqrstuvwxyz" TO WS-QUESTIONS-LIST.
-	
-	OPEN INPUT InputFile.
+
+	OPEN INPUT ControlFile.
+	IF WS-CONTROL-STATUS = "00"
+		READ ControlFile
+			AT END
+				CONTINUE
+			NOT AT END
+				IF CTL-SELFCHECK-MODE = "Y"
+					MOVE "Y" TO WS-SELFCHECK-MODE
+				END-IF
+		END-READ
+	END-IF.
+	CLOSE ControlFile.
+
+	IF WS-SELFCHECK-MODE = "Y"
+		MOVE "selfcheck-input.txt" TO WS-SOURCE-FILE-NAME
+	END-IF.
+
+	IF WS-SELFCHECK-MODE = "Y"
+		OPEN INPUT SelfCheckInputFile
+	ELSE
+		OPEN INPUT InputFile
+	END-IF.
 		PERFORM VARYING I FROM 1 BY 1 UNTIL WS-EOF=1
-			READ InputFile INTO WS-INPUT-LINE
-				AT END
-					MOVE 1 TO WS-EOF
-				NOT AT END
-					MOVE WS-INPUT-LINE TO WS-DATA-LINE(I)
-					MOVE I TO WS-INPUT-SIZE
-			END-READ
+			IF WS-SELFCHECK-MODE = "Y"
+				READ SelfCheckInputFile INTO WS-INPUT-LINE
+					AT END
+						MOVE 1 TO WS-EOF
+					NOT AT END
+						MOVE WS-INPUT-LINE TO WS-DATA-LINE(I)
+						MOVE I TO WS-INPUT-SIZE
+				END-READ
+			ELSE
+				READ InputFile INTO WS-INPUT-LINE
+					AT END
+						MOVE 1 TO WS-EOF
+					NOT AT END
+						MOVE WS-INPUT-LINE TO WS-DATA-LINE(I)
+						MOVE I TO WS-INPUT-SIZE
+				END-READ
+			END-IF
 		END-PERFORM.
-	CLOSE InputFile.
-	
+	IF WS-SELFCHECK-MODE = "Y"
+		CLOSE SelfCheckInputFile
+	ELSE
+		CLOSE InputFile
+	END-IF.
+
+	OPEN OUTPUT RejectFile.
+	PERFORM VARYING I FROM 1 BY 1 UNTIL I>WS-INPUT-SIZE
+		PERFORM VALIDATE-LINE-PARA
+	END-PERFORM.
+	CLOSE RejectFile.
+
+	OPEN OUTPUT GroupExceptionFile.
+	OPEN OUTPUT DetailFile.
 	PERFORM VARYING I FROM 1 BY 1 UNTIL I>WS-INPUT-SIZE
 		PERFORM READ-GROUP-PARA
-		PERFORM VARYING Q FROM 1 BY 1 UNTIL Q>26
-			MOVE 0 TO WS-PRESENT-IN-ONE
-			MOVE 1 TO WS-PRESENT-IN-ALL
-			PERFORM VARYING J FROM 1 BY 1 UNTIL J>WS-GROUP-SIZE
-				SET K TO 1
-				SEARCH WS-ANSWER
-					AT END
-						MOVE 0 TO WS-PRESENT-IN-ALL
-					WHEN WS-ANSWER(J, K)=WS-QUESTION(Q)
-						MOVE 1 TO WS-PRESENT-IN-ONE
-				END-SEARCH
-			END-PERFORM
-			IF WS-PRESENT-IN-ONE=1
-				ADD 1 TO WS-ANY-QUESTIONS-COUNT
-			END-IF
-			IF WS-PRESENT-IN-ALL=1
-				ADD 1 TO WS-ALL-QUESTIONS-COUNT
-			END-IF
-		END-PERFORM
+		PERFORM SCORE-GROUP-PARA
 	END-PERFORM.
-	
+	IF WS-SELFCHECK-MODE = "Y"
+		PERFORM SELF-CHECK-PARA
+	END-IF.
+	CLOSE GroupExceptionFile.
+	CLOSE DetailFile.
+
 	MOVE WS-ANY-QUESTIONS-COUNT TO WS-FORMATTED-NUMBER.
 	DISPLAY "Part 1 answer: " WS-FORMATTED-NUMBER.
 	MOVE WS-ALL-QUESTIONS-COUNT TO WS-FORMATTED-NUMBER.
 	DISPLAY "Part 2 answer: " WS-FORMATTED-NUMBER.
-	
+
+	IF WS-SELFCHECK-MODE NOT = "Y"
+		PERFORM WRITE-HISTORY-PARA
+		IF WS-WARNING-FLAG = 1
+			MOVE 4 TO RETURN-CODE
+		ELSE
+			MOVE 0 TO RETURN-CODE
+		END-IF
+	END-IF.
+
 	STOP RUN.
-	
+
+	VALIDATE-LINE-PARA.
+	IF WS-DATA-LINE(I)=SPACES
+		ADD 1 TO WS-LOAD-GROUP-NUM
+	ELSE
+		MOVE 1 TO WS-VALID-LINE
+		PERFORM VARYING WS-COL FROM 1 BY 1 UNTIL WS-COL>30
+			IF WS-DATA-LINE(I)(WS-COL:1) NOT = SPACE
+				IF WS-COL>26
+					MOVE 0 TO WS-VALID-LINE
+				END-IF
+				IF WS-DATA-LINE(I)(WS-COL:1) < "a" OR
+						WS-DATA-LINE(I)(WS-COL:1) > "z"
+					MOVE 0 TO WS-VALID-LINE
+				END-IF
+			END-IF
+		END-PERFORM
+		IF WS-VALID-LINE=0
+			PERFORM WRITE-REJECT-PARA
+		END-IF
+	END-IF.
+
+	WRITE-REJECT-PARA.
+	MOVE 1 TO WS-WARNING-FLAG.
+	MOVE I TO WS-REJ-LINE.
+	MOVE WS-LOAD-GROUP-NUM TO WS-REJ-GROUP.
+	MOVE WS-DATA-LINE(I) TO WS-REJ-VALUE.
+	MOVE WS-REJECT-DETAIL TO REJECT-RECORD.
+	WRITE REJECT-RECORD.
+
 	READ-GROUP-PARA.
+	ADD 1 TO WS-GROUP-NUMBER.
+	MOVE I TO WS-GROUP-START-LINE.
+	MOVE 0 TO WS-OVERSIZE-FLAG.
+	MOVE 0 TO WS-GROUP-SIZE.
+	MOVE 0 TO WS-GROUP-SCORE-SIZE.
 	PERFORM VARYING J FROM 1 BY 1 UNTIL J>5
 		MOVE SPACES TO WS-PERSON(J)
 	END-PERFORM.
 	SET J TO 1.
-	PERFORM VARYING I FROM I BY 1 UNTIL WS-DATA-LINE(I)=SPACES
-		MOVE WS-DATA-LINE(I) TO WS-PERSON(J)
-		MOVE J TO WS-GROUP-SIZE
-		SET J UP BY 1
+	PERFORM VARYING I FROM I BY 1
+			UNTIL WS-DATA-LINE(I)=SPACES OR I>WS-INPUT-SIZE
+		ADD 1 TO WS-GROUP-SIZE
+		IF J>5
+			IF WS-OVERSIZE-FLAG=0
+				MOVE 1 TO WS-OVERSIZE-FLAG
+				PERFORM WRITE-GROUP-EXCEPTION-PARA
+			END-IF
+		ELSE
+			MOVE WS-DATA-LINE(I) TO WS-PERSON(J)
+			MOVE J TO WS-GROUP-SCORE-SIZE
+			SET J UP BY 1
+		END-IF
+	END-PERFORM.
+
+	WRITE-GROUP-EXCEPTION-PARA.
+	MOVE 1 TO WS-WARNING-FLAG.
+	MOVE WS-GROUP-NUMBER TO WS-EXC-GROUP.
+	MOVE WS-GROUP-START-LINE TO WS-EXC-START-LINE.
+	MOVE I TO WS-EXC-OVERFLOW-LINE.
+	MOVE WS-GROUP-EXCEPTION-DETAIL TO GROUP-EXCEPTION-RECORD.
+	WRITE GROUP-EXCEPTION-RECORD.
+
+	SCORE-GROUP-PARA.
+	MOVE 0 TO WS-GROUP-ANY-COUNT.
+	MOVE 0 TO WS-GROUP-ALL-COUNT.
+	PERFORM VARYING Q FROM 1 BY 1 UNTIL Q>26
+		MOVE 0 TO WS-PRESENT-IN-ONE
+		MOVE 1 TO WS-PRESENT-IN-ALL
+		PERFORM VARYING J FROM 1 BY 1 UNTIL J>WS-GROUP-SCORE-SIZE
+			SET K TO 1
+			SEARCH WS-ANSWER
+				AT END
+					MOVE 0 TO WS-PRESENT-IN-ALL
+				WHEN WS-ANSWER(J, K)=WS-QUESTION(Q)
+					MOVE 1 TO WS-PRESENT-IN-ONE
+			END-SEARCH
+		END-PERFORM
+		IF WS-PRESENT-IN-ONE=1
+			ADD 1 TO WS-ANY-QUESTIONS-COUNT
+			ADD 1 TO WS-GROUP-ANY-COUNT
+		END-IF
+		IF WS-PRESENT-IN-ALL=1
+			ADD 1 TO WS-ALL-QUESTIONS-COUNT
+			ADD 1 TO WS-GROUP-ALL-COUNT
+		END-IF
 	END-PERFORM.
+	PERFORM WRITE-DETAIL-PARA.
+
+	WRITE-DETAIL-PARA.
+	MOVE WS-GROUP-NUMBER TO WS-DTL-GROUP.
+	MOVE WS-GROUP-START-LINE TO WS-DTL-START-LINE.
+	MOVE WS-GROUP-SIZE TO WS-DTL-SIZE.
+	MOVE WS-GROUP-ANY-COUNT TO WS-DTL-ANY.
+	MOVE WS-GROUP-ALL-COUNT TO WS-DTL-ALL.
+	MOVE WS-DETAIL-LINE TO DETAIL-RECORD.
+	WRITE DETAIL-RECORD.
+
+	SELF-CHECK-PARA.
+	MOVE "PASS" TO WS-SELFCHECK-RESULT.
+	IF WS-ANY-QUESTIONS-COUNT NOT = WS-EXPECTED-PART1
+		MOVE "FAIL" TO WS-SELFCHECK-RESULT
+	END-IF.
+	IF WS-ALL-QUESTIONS-COUNT NOT = WS-EXPECTED-PART2
+		MOVE "FAIL" TO WS-SELFCHECK-RESULT
+	END-IF.
+	DISPLAY "SELF-CHECK: " WS-SELFCHECK-RESULT
+		" (expected P1=" WS-EXPECTED-PART1 " P2=" WS-EXPECTED-PART2
+		", got P1=" WS-ANY-QUESTIONS-COUNT " P2=" WS-ALL-QUESTIONS-COUNT ")".
+	MOVE WS-SELFCHECK-RESULT TO WS-SC-RESULT.
+	MOVE WS-SELFCHECK-DETAIL TO DETAIL-RECORD.
+	WRITE DETAIL-RECORD.
+	IF WS-SELFCHECK-RESULT = "PASS"
+		MOVE 0 TO RETURN-CODE
+	ELSE
+		MOVE 8 TO RETURN-CODE
+	END-IF.
+
+	WRITE-HISTORY-PARA.
+	MOVE WS-RUN-DATE TO WS-HST-RUN-DATE.
+	MOVE WS-ANY-QUESTIONS-COUNT TO WS-HST-ANY.
+	MOVE WS-ALL-QUESTIONS-COUNT TO WS-HST-ALL.
+	MOVE WS-HISTORY-LINE TO HISTORY-RECORD.
+	OPEN EXTEND HistoryFile.
+	IF WS-HISTORY-STATUS NOT = "00"
+		OPEN OUTPUT HistoryFile
+	END-IF.
+	WRITE HISTORY-RECORD.
+	CLOSE HistoryFile.
