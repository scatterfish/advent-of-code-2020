@@ -0,0 +1,227 @@
+IDENTIFICATION DIVISION.
+	PROGRAM-ID. AOC-2020-BATCH-DRIVER.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT OPTIONAL ControlFile ASSIGN TO "batch-control.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CONTROL-STATUS.
+		SELECT OPTIONAL Day06DetailFile ASSIGN TO
+				"../../06-custom-customs/cobol/day06-detail.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-DAY06-DETAIL-STATUS.
+		SELECT OPTIONAL Day09ReportFile ASSIGN TO
+				"../../09-encoding-error/cobol/day09-report.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-DAY09-REPORT-STATUS.
+		SELECT SummaryFile ASSIGN TO "batch-summary.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+	FILE SECTION.
+	FD ControlFile.
+	01 CONTROL-RECORD-IN PIC X(100).
+
+	FD Day06DetailFile.
+	01 DAY06-DETAIL-RECORD PIC X(132).
+
+	FD Day09ReportFile.
+	01 DAY09-REPORT-RECORD PIC X(132).
+
+	FD SummaryFile.
+	01 SUMMARY-RECORD PIC X(132).
+
+	WORKING-STORAGE SECTION.
+	01 WS-RUN-DATE PIC 9(8).
+	01 WS-CONTROL-STATUS PIC X(2) VALUE "00".
+	01 WS-DAY06-DETAIL-STATUS PIC X(2) VALUE "00".
+	01 WS-DAY06-ANY-TOTAL PIC 9(8) VALUE 0.
+	01 WS-DAY06-ALL-TOTAL PIC 9(8) VALUE 0.
+	01 WS-DAY06-ANY-DISPLAY PIC ZZZZZZZ9.
+	01 WS-DAY06-ALL-DISPLAY PIC ZZZZZZZ9.
+	01 WS-DAY06-LINE-ANY PIC 9(4) VALUE 0.
+	01 WS-DAY06-LINE-ALL PIC 9(4) VALUE 0.
+	01 WS-DAY09-REPORT-STATUS PIC X(2) VALUE "00".
+	01 WS-DAY06-CMD PIC X(100) VALUE
+		"cd ../../06-custom-customs/cobol && ./main".
+	01 WS-DAY09-CMD PIC X(100) VALUE
+		"cd ../../09-encoding-error/cobol && ./main".
+	01 WS-DAY06-RC PIC S9(8) VALUE 0.
+	01 WS-DAY09-RC PIC S9(8) VALUE 0.
+	01 WS-DAY06-STATUS-TEXT PIC X(8) VALUE SPACES.
+	01 WS-DAY09-STATUS-TEXT PIC X(8) VALUE SPACES.
+
+	COPY "day06-detail-record.cpy".
+	COPY "day09-report-detail.cpy".
+	01 WS-DAY09-PART1 PIC X(20) VALUE SPACES.
+	01 WS-DAY09-PART2 PIC X(20) VALUE SPACES.
+
+	01 WS-SUMMARY-HEADING.
+		05 FILLER PIC X(11) VALUE "RUN DATE: ".
+		05 WS-SUM-RUN-DATE PIC 9999/99/99.
+	01 WS-SUMMARY-PROGRAM-LINE.
+		05 WS-SUM-PROGRAM PIC X(20).
+		05 FILLER PIC X(5) VALUE "RC: ".
+		05 WS-SUM-RC PIC ----9.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 FILLER PIC X(8) VALUE "STATUS: ".
+		05 WS-SUM-STATUS PIC X(8).
+	01 WS-SUMMARY-DETAIL-LINE.
+		05 FILLER PIC X(4) VALUE SPACES.
+		05 WS-SUM-LABEL PIC X(20).
+		05 WS-SUM-VALUE PIC X(20).
+	01 WS-SUMMARY-LINE PIC X(132).
+
+PROCEDURE DIVISION.
+
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+	PERFORM READ-CONTROL-PARA.
+
+	OPEN OUTPUT SummaryFile.
+	PERFORM WRITE-SUMMARY-HEADING-PARA.
+
+	DISPLAY "Running AOC-2020-DAY-06...".
+	CALL "SYSTEM" USING WS-DAY06-CMD.
+	COMPUTE WS-DAY06-RC = RETURN-CODE / 256.
+	PERFORM SET-DAY06-STATUS-PARA.
+	PERFORM READ-DAY06-RESULTS-PARA.
+	PERFORM WRITE-DAY06-SUMMARY-PARA.
+
+	DISPLAY "Running AOC-2020-DAY-09...".
+	CALL "SYSTEM" USING WS-DAY09-CMD.
+	COMPUTE WS-DAY09-RC = RETURN-CODE / 256.
+	PERFORM SET-DAY09-STATUS-PARA.
+	PERFORM READ-DAY09-RESULTS-PARA.
+	PERFORM WRITE-DAY09-SUMMARY-PARA.
+
+	CLOSE SummaryFile.
+
+	DISPLAY "Batch run complete - see batch-summary.txt".
+
+	STOP RUN.
+
+	READ-CONTROL-PARA.
+	OPEN INPUT ControlFile.
+	IF WS-CONTROL-STATUS = "00"
+		READ ControlFile
+			AT END
+				CONTINUE
+			NOT AT END
+				IF CONTROL-RECORD-IN NOT = SPACES
+					MOVE CONTROL-RECORD-IN TO WS-DAY06-CMD
+				END-IF
+		END-READ
+		IF WS-CONTROL-STATUS = "00"
+			READ ControlFile
+				AT END
+					CONTINUE
+				NOT AT END
+					IF CONTROL-RECORD-IN NOT = SPACES
+						MOVE CONTROL-RECORD-IN TO WS-DAY09-CMD
+					END-IF
+			END-READ
+		END-IF
+	END-IF.
+	CLOSE ControlFile.
+
+	SET-DAY06-STATUS-PARA.
+	IF WS-DAY06-RC = 0
+		MOVE "OK" TO WS-DAY06-STATUS-TEXT
+	ELSE
+		IF WS-DAY06-RC = 4
+			MOVE "WARNING" TO WS-DAY06-STATUS-TEXT
+		ELSE
+			MOVE "FAILED" TO WS-DAY06-STATUS-TEXT
+		END-IF
+	END-IF.
+
+	SET-DAY09-STATUS-PARA.
+	IF WS-DAY09-RC = 0
+		MOVE "OK" TO WS-DAY09-STATUS-TEXT
+	ELSE
+		IF WS-DAY09-RC = 4
+			MOVE "WARNING" TO WS-DAY09-STATUS-TEXT
+		ELSE
+			MOVE "FAILED" TO WS-DAY09-STATUS-TEXT
+		END-IF
+	END-IF.
+
+	READ-DAY06-RESULTS-PARA.
+	MOVE 0 TO WS-DAY06-ANY-TOTAL.
+	MOVE 0 TO WS-DAY06-ALL-TOTAL.
+	OPEN INPUT Day06DetailFile.
+	IF WS-DAY06-DETAIL-STATUS = "00"
+		PERFORM UNTIL WS-DAY06-DETAIL-STATUS NOT = "00"
+			READ Day06DetailFile INTO WS-DETAIL-LINE
+			IF WS-DAY06-DETAIL-STATUS = "00"
+				IF WS-DTL-TAG = "GROUP: "
+					MOVE WS-DTL-ANY TO WS-DAY06-LINE-ANY
+					MOVE WS-DTL-ALL TO WS-DAY06-LINE-ALL
+					ADD WS-DAY06-LINE-ANY TO WS-DAY06-ANY-TOTAL
+					ADD WS-DAY06-LINE-ALL TO WS-DAY06-ALL-TOTAL
+				END-IF
+			END-IF
+		END-PERFORM
+		CLOSE Day06DetailFile
+	END-IF.
+
+	READ-DAY09-RESULTS-PARA.
+	MOVE SPACES TO WS-RPT-LABEL.
+	MOVE ZEROS TO WS-RPT-VALUE.
+	MOVE SPACES TO WS-DAY09-PART1 WS-DAY09-PART2.
+	OPEN INPUT Day09ReportFile.
+	IF WS-DAY09-REPORT-STATUS = "00"
+		PERFORM UNTIL WS-DAY09-REPORT-STATUS NOT = "00"
+			READ Day09ReportFile INTO WS-REPORT-DETAIL
+			IF WS-DAY09-REPORT-STATUS = "00"
+				IF WS-RPT-LABEL = "PART 1 ANSWER:"
+					MOVE WS-RPT-VALUE TO WS-DAY09-PART1
+				END-IF
+				IF WS-RPT-LABEL = "PART 2 ANSWER:"
+					MOVE WS-RPT-VALUE TO WS-DAY09-PART2
+				END-IF
+				IF WS-RPT-LABEL = "PART 2: NOT FOUND"
+					MOVE "NOT FOUND" TO WS-DAY09-PART2
+				END-IF
+			END-IF
+		END-PERFORM
+		CLOSE Day09ReportFile
+	END-IF.
+
+	WRITE-SUMMARY-HEADING-PARA.
+	MOVE WS-RUN-DATE TO WS-SUM-RUN-DATE.
+	MOVE WS-SUMMARY-HEADING TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+	WRITE-DAY06-SUMMARY-PARA.
+	MOVE "AOC-2020-DAY-06" TO WS-SUM-PROGRAM.
+	MOVE WS-DAY06-RC TO WS-SUM-RC.
+	MOVE WS-DAY06-STATUS-TEXT TO WS-SUM-STATUS.
+	MOVE WS-SUMMARY-PROGRAM-LINE TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+	MOVE WS-DAY06-ANY-TOTAL TO WS-DAY06-ANY-DISPLAY.
+	MOVE WS-DAY06-ALL-TOTAL TO WS-DAY06-ALL-DISPLAY.
+	MOVE "PART 1 (ANY COUNT): " TO WS-SUM-LABEL.
+	MOVE WS-DAY06-ANY-DISPLAY TO WS-SUM-VALUE.
+	MOVE WS-SUMMARY-DETAIL-LINE TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+	MOVE "PART 2 (ALL COUNT): " TO WS-SUM-LABEL.
+	MOVE WS-DAY06-ALL-DISPLAY TO WS-SUM-VALUE.
+	MOVE WS-SUMMARY-DETAIL-LINE TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+	WRITE-DAY09-SUMMARY-PARA.
+	MOVE "AOC-2020-DAY-09" TO WS-SUM-PROGRAM.
+	MOVE WS-DAY09-RC TO WS-SUM-RC.
+	MOVE WS-DAY09-STATUS-TEXT TO WS-SUM-STATUS.
+	MOVE WS-SUMMARY-PROGRAM-LINE TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+	MOVE "PART 1 ANSWER: " TO WS-SUM-LABEL.
+	MOVE WS-DAY09-PART1 TO WS-SUM-VALUE.
+	MOVE WS-SUMMARY-DETAIL-LINE TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+	MOVE "PART 2 ANSWER: " TO WS-SUM-LABEL.
+	MOVE WS-DAY09-PART2 TO WS-SUM-VALUE.
+	MOVE WS-SUMMARY-DETAIL-LINE TO WS-SUMMARY-LINE.
+	WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
