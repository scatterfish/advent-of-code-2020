@@ -6,61 +6,237 @@ ENVIRONMENT DIVISION.
 	FILE-CONTROL.
 		SELECT InputFile ASSIGN TO "input.txt"
 			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT ReportFile ASSIGN TO "day09-report.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT OPTIONAL ControlFile ASSIGN TO "control.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CONTROL-STATUS.
+		SELECT ExceptionFile ASSIGN TO "day09-exceptions.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+		SELECT OPTIONAL CheckpointFile ASSIGN TO "day09-checkpoint.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-CHECKPOINT-STATUS.
+		SELECT OPTIONAL SelfCheckInputFile ASSIGN TO "selfcheck-input.txt"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS WS-SELFCHECK-INPUT-STATUS.
 
 DATA DIVISION.
 	FILE SECTION.
 	FD InputFile.
 	01 INPUT-FILE.
 		05 INPUT-LINE PIC X(30).
-	
+
+	FD SelfCheckInputFile.
+	01 SELFCHECK-INPUT-FILE.
+		05 SELFCHECK-INPUT-LINE PIC X(30).
+
+	FD ReportFile.
+	01 REPORT-RECORD PIC X(132).
+
+	FD ControlFile.
+	01 CONTROL-RECORD-IN.
+		05 CTL-EXCEPTION-MODE PIC X(1).
+		05 CTL-WINDOW-SIZE PIC 9(4).
+		05 CTL-MAX-RECORDS PIC 9(6).
+		05 CTL-SELFCHECK-MODE PIC X(1).
+		05 FILLER PIC X(68).
+
+	FD ExceptionFile.
+	01 EXCEPTION-RECORD PIC X(132).
+
+	FD CheckpointFile.
+	01 CHECKPOINT-RECORD.
+		05 CKPT-NEXT-I PIC 9(6).
+		05 CKPT-RANGE-END PIC 9(6).
+		05 FILLER PIC X(68).
+
 	WORKING-STORAGE SECTION.
 	01 WS-EOF PIC 9(1) VALUE 0.
 	01 WS-INPUT.
 		05 WS-INPUT-LINE PIC X(20).
+	01 WS-CAPACITY.
+		05 WS-WINDOW-SIZE PIC 9(4) VALUE 25.
+		05 WS-MAX-RECORDS PIC 9(6) VALUE 1000.
+		05 WS-ACTUAL-COUNT PIC 9(6) VALUE 0.
+		05 WS-MAX-RECORDS-CEILING PIC 9(6) VALUE 100000.
 	01 WS-DATA.
-		05 WS-PACKET OCCURS 1000 TIMES INDEXED BY I.
+		05 WS-PACKET OCCURS 1 TO 100000 TIMES
+			DEPENDING ON WS-ACTUAL-COUNT INDEXED BY I.
 			10 WS-PACKET-VALUE PIC 9(16).
 	01 WS-INDEXES.
-		05 WS-PREAMBLE-START PIC 9(4) VALUE 1.
-		05 WS-PREAMBLE-END PIC 9(4) VALUE 25.
-		05 WS-J PIC 9(4).
-		05 WS-K PIC 9(4).
-		05 WS-RANGE-INDEX PIC 9(4).
-		05 WS-RANGE-END PIC 9(4).
+		05 WS-PREAMBLE-START PIC 9(6) VALUE 1.
+		05 WS-PREAMBLE-END PIC 9(6) VALUE 25.
+		05 WS-J PIC 9(6).
+		05 WS-K PIC 9(6).
+		05 WS-RANGE-INDEX PIC 9(6).
+		05 WS-RANGE-END PIC 9(6).
+		05 WS-FIRST-CHECK-I PIC 9(6).
 	01 WS-SUM PIC 9(16).
 	01 WS-RANGE-BREAK PIC 9(1) VALUE 0.
+	01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100.
+	01 WS-CHECKPOINT-QUOTIENT PIC 9(6) VALUE 0.
+	01 WS-CHECKPOINT-REMAINDER PIC 9(6) VALUE 0.
 	01 WS-RANGE-MIN PIC 9(16) VALUE 999999999999999.
 	01 WS-RANGE-MAX PIC 9(16) VALUE 0.
 	01 WS-CHECK-PASSED PIC 9(1).
 	01 WS-VULN-NUMBER PIC 9(16) VALUE 0.
 	01 WS-WEAKNESS PIC 9(16) VALUE 0.
-	01 WS-FORMATTED-NUMBER PIC ZZZZZZZZZZZ.
+	01 WS-FORMATTED-NUMBER PIC Z(15)9.
+	01 WS-SOURCE-FILE-NAME PIC X(20) VALUE "input.txt".
+	01 WS-RUN-DATE PIC 9(8).
+	01 WS-REPORT-LINE PIC X(132).
+	01 WS-REPORT-HEADING.
+		05 FILLER PIC X(11) VALUE "RUN DATE: ".
+		05 WS-RPT-RUN-DATE PIC 9999/99/99.
+		05 FILLER PIC X(5) VALUE SPACES.
+		05 FILLER PIC X(13) VALUE "SOURCE FILE: ".
+		05 WS-RPT-SOURCE-FILE PIC X(20).
+	COPY "day09-report-detail.cpy".
+	01 WS-CONTROL-STATUS PIC X(2) VALUE "00".
+	01 WS-EXCEPTION-MODE PIC X(1) VALUE "N".
+	01 WS-EXCEPTION-DETAIL.
+		05 FILLER PIC X(16) VALUE "ANOMALY INDEX: ".
+		05 WS-EXC-INDEX PIC Z(5)9.
+		05 FILLER PIC X(10) VALUE SPACES.
+		05 FILLER PIC X(8) VALUE "VALUE: ".
+		05 WS-EXC-VALUE PIC Z(15)9.
+	01 WS-CHECKPOINT-STATUS PIC X(2) VALUE "00".
+	01 WS-START-SEARCH-I PIC 9(6) VALUE 1.
+	01 WS-SELFCHECK-INPUT-STATUS PIC X(2) VALUE "00".
+	01 WS-SELFCHECK-MODE PIC X(1) VALUE "N".
+	01 WS-SELFCHECK-RESULT PIC X(4) VALUE SPACES.
+	01 WS-EXPECTED-PART1 PIC 9(16) VALUE 127.
+	01 WS-EXPECTED-PART2 PIC 9(16) VALUE 62.
+	01 WS-REPORT-TEXT-LINE.
+		05 WS-RPT-TEXT-LABEL PIC X(20).
+		05 WS-RPT-TEXT-VALUE PIC X(40).
 
 PROCEDURE DIVISION.
-	
-	OPEN INPUT InputFile.
+
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+	OPEN INPUT ControlFile.
+	IF WS-CONTROL-STATUS = "00"
+		READ ControlFile
+			AT END
+				CONTINUE
+			NOT AT END
+				MOVE CTL-EXCEPTION-MODE TO WS-EXCEPTION-MODE
+				IF CTL-WINDOW-SIZE IS NUMERIC AND CTL-WINDOW-SIZE > 0
+					MOVE CTL-WINDOW-SIZE TO WS-WINDOW-SIZE
+				END-IF
+				IF CTL-MAX-RECORDS IS NUMERIC AND CTL-MAX-RECORDS > 0
+					IF CTL-MAX-RECORDS > WS-MAX-RECORDS-CEILING
+						DISPLAY "WARNING: CTL-MAX-RECORDS " CTL-MAX-RECORDS
+							" EXCEEDS COMPILED CEILING " WS-MAX-RECORDS-CEILING
+							" - CLAMPING"
+						MOVE WS-MAX-RECORDS-CEILING TO WS-MAX-RECORDS
+					ELSE
+						MOVE CTL-MAX-RECORDS TO WS-MAX-RECORDS
+					END-IF
+				END-IF
+				IF CTL-SELFCHECK-MODE = "Y"
+					MOVE "Y" TO WS-SELFCHECK-MODE
+				END-IF
+		END-READ
+	END-IF.
+	CLOSE ControlFile.
+
+	IF WS-SELFCHECK-MODE = "Y"
+		MOVE "selfcheck-input.txt" TO WS-SOURCE-FILE-NAME
+		MOVE 5 TO WS-WINDOW-SIZE
+		MOVE 20 TO WS-MAX-RECORDS
+		MOVE "N" TO WS-EXCEPTION-MODE
+		MOVE 1 TO WS-START-SEARCH-I
+	END-IF.
+
+	MOVE WS-WINDOW-SIZE TO WS-PREAMBLE-END.
+	MOVE 0 TO WS-ACTUAL-COUNT.
+	COMPUTE WS-FIRST-CHECK-I = WS-WINDOW-SIZE + 1.
+
+	IF WS-EXCEPTION-MODE = "Y"
+		OPEN OUTPUT ExceptionFile
+	END-IF.
+
+	IF WS-SELFCHECK-MODE = "Y"
+		OPEN INPUT SelfCheckInputFile
+	ELSE
+		OPEN INPUT InputFile
+	END-IF.
 		PERFORM VARYING I FROM 1 BY 1 UNTIL WS-EOF=1
-			READ InputFile INTO WS-INPUT-LINE
-				AT END
-					MOVE 1 TO WS-EOF
-				NOT AT END
-					MOVE WS-INPUT-LINE TO WS-PACKET-VALUE(I)
-			END-READ
+			IF I > WS-MAX-RECORDS
+				MOVE 1 TO WS-EOF
+			ELSE
+				IF WS-SELFCHECK-MODE = "Y"
+					READ SelfCheckInputFile INTO WS-INPUT-LINE
+						AT END
+							MOVE 1 TO WS-EOF
+						NOT AT END
+							MOVE WS-INPUT-LINE TO WS-PACKET-VALUE(I)
+							MOVE I TO WS-ACTUAL-COUNT
+					END-READ
+				ELSE
+					READ InputFile INTO WS-INPUT-LINE
+						AT END
+							MOVE 1 TO WS-EOF
+						NOT AT END
+							MOVE WS-INPUT-LINE TO WS-PACKET-VALUE(I)
+							MOVE I TO WS-ACTUAL-COUNT
+					END-READ
+				END-IF
+			END-IF
 		END-PERFORM.
-	CLOSE InputFile.
-	
-	PERFORM VARYING I FROM 26 BY 1 UNTIL NOT WS-VULN-NUMBER=0
+	IF WS-SELFCHECK-MODE = "Y"
+		CLOSE SelfCheckInputFile
+	ELSE
+		CLOSE InputFile
+	END-IF.
+
+	OPEN OUTPUT ReportFile.
+	PERFORM WRITE-REPORT-HEADING-PARA.
+
+	PERFORM VARYING I FROM WS-FIRST-CHECK-I BY 1
+			UNTIL I>WS-ACTUAL-COUNT
+			OR (WS-EXCEPTION-MODE NOT = "Y" AND NOT WS-VULN-NUMBER=0)
 		PERFORM PREAMBLE-CHECK-PARA
 		IF WS-CHECK-PASSED=0
-			MOVE WS-PACKET(I) TO WS-VULN-NUMBER
+			IF WS-VULN-NUMBER=0
+				MOVE WS-PACKET(I) TO WS-VULN-NUMBER
+			END-IF
+			IF WS-EXCEPTION-MODE = "Y"
+				PERFORM WRITE-EXCEPTION-PARA
+			END-IF
 		END-IF
 		ADD 1 TO WS-PREAMBLE-START WS-PREAMBLE-END
 	END-PERFORM.
-	
+
+	IF WS-EXCEPTION-MODE = "Y"
+		CLOSE ExceptionFile
+	END-IF.
+
 	MOVE WS-VULN-NUMBER TO WS-FORMATTED-NUMBER.
 	DISPLAY "Part 1 answer: " WS-FORMATTED-NUMBER.
-	
-	PERFORM VARYING I FROM 1 BY 1 UNTIL I>1000
+	MOVE "PART 1 ANSWER:" TO WS-RPT-LABEL.
+	MOVE WS-VULN-NUMBER TO WS-RPT-VALUE.
+	MOVE WS-REPORT-DETAIL TO WS-REPORT-LINE.
+	WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+	IF WS-SELFCHECK-MODE NOT = "Y"
+		OPEN INPUT CheckpointFile
+		IF WS-CHECKPOINT-STATUS = "00"
+			READ CheckpointFile
+				AT END
+					CONTINUE
+				NOT AT END
+					IF CKPT-NEXT-I IS NUMERIC AND CKPT-NEXT-I > 0
+						MOVE CKPT-NEXT-I TO WS-START-SEARCH-I
+					END-IF
+			END-READ
+		END-IF
+		CLOSE CheckpointFile
+	END-IF.
+
+	PERFORM VARYING I FROM WS-START-SEARCH-I BY 1 UNTIL I>WS-ACTUAL-COUNT
 		MOVE 0 TO WS-RANGE-BREAK
 		PERFORM VARYING WS-RANGE-END FROM 1 BY 1 UNTIL WS-RANGE-BREAK=1
 			MOVE 0 TO WS-SUM
@@ -74,12 +250,99 @@ PROCEDURE DIVISION.
 					ADD WS-RANGE-MIN WS-RANGE-MAX TO WS-WEAKNESS
 					MOVE WS-WEAKNESS TO WS-FORMATTED-NUMBER
 					DISPLAY "Part 2 answer: " WS-FORMATTED-NUMBER
+					MOVE "PART 2 ANSWER:" TO WS-RPT-LABEL
+					MOVE WS-WEAKNESS TO WS-RPT-VALUE
+					MOVE WS-REPORT-DETAIL TO WS-REPORT-LINE
+					WRITE REPORT-RECORD FROM WS-REPORT-LINE
+					IF WS-SELFCHECK-MODE = "Y"
+						PERFORM SELF-CHECK-PARA
+					ELSE
+						MOVE 0 TO RETURN-CODE
+					END-IF
+					CLOSE ReportFile
+					IF WS-SELFCHECK-MODE NOT = "Y"
+						MOVE SPACES TO CHECKPOINT-RECORD
+						MOVE 0 TO CKPT-NEXT-I
+						MOVE 0 TO CKPT-RANGE-END
+						OPEN OUTPUT CheckpointFile
+						WRITE CHECKPOINT-RECORD
+						CLOSE CheckpointFile
+					END-IF
 					STOP RUN
 				END-IF
 			END-PERFORM
 		END-PERFORM
+		IF WS-SELFCHECK-MODE NOT = "Y"
+			DIVIDE I BY WS-CHECKPOINT-INTERVAL GIVING WS-CHECKPOINT-QUOTIENT
+				REMAINDER WS-CHECKPOINT-REMAINDER
+			IF WS-CHECKPOINT-REMAINDER = 0
+				PERFORM WRITE-CHECKPOINT-PARA
+			END-IF
+		END-IF
 	END-PERFORM.
-	
+
+	DISPLAY "Part 2 answer: NOT FOUND - no contiguous range sums to the Part 1 value within the configured record capacity".
+	MOVE "PART 2: NOT FOUND" TO WS-RPT-LABEL.
+	MOVE 0 TO WS-RPT-VALUE.
+	MOVE WS-REPORT-DETAIL TO WS-REPORT-LINE.
+	WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+	IF WS-SELFCHECK-MODE = "Y"
+		PERFORM SELF-CHECK-PARA
+	ELSE
+		MOVE 4 TO RETURN-CODE
+	END-IF.
+	CLOSE ReportFile.
+	IF WS-SELFCHECK-MODE NOT = "Y"
+		MOVE SPACES TO CHECKPOINT-RECORD
+		MOVE 0 TO CKPT-NEXT-I
+		MOVE 0 TO CKPT-RANGE-END
+		OPEN OUTPUT CheckpointFile
+		WRITE CHECKPOINT-RECORD
+		CLOSE CheckpointFile
+	END-IF.
+	STOP RUN.
+
+	WRITE-REPORT-HEADING-PARA.
+	MOVE WS-RUN-DATE TO WS-RPT-RUN-DATE.
+	MOVE WS-SOURCE-FILE-NAME TO WS-RPT-SOURCE-FILE.
+	MOVE WS-REPORT-HEADING TO WS-REPORT-LINE.
+	WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+	WRITE-CHECKPOINT-PARA.
+	MOVE SPACES TO CHECKPOINT-RECORD.
+	MOVE WS-RANGE-END TO CKPT-RANGE-END.
+	COMPUTE CKPT-NEXT-I = I + 1.
+	OPEN OUTPUT CheckpointFile.
+	WRITE CHECKPOINT-RECORD.
+	CLOSE CheckpointFile.
+
+	SELF-CHECK-PARA.
+	MOVE "PASS" TO WS-SELFCHECK-RESULT.
+	IF WS-VULN-NUMBER NOT = WS-EXPECTED-PART1
+		MOVE "FAIL" TO WS-SELFCHECK-RESULT
+	END-IF.
+	IF WS-WEAKNESS NOT = WS-EXPECTED-PART2
+		MOVE "FAIL" TO WS-SELFCHECK-RESULT
+	END-IF.
+	DISPLAY "SELF-CHECK: " WS-SELFCHECK-RESULT
+		" (expected P1=" WS-EXPECTED-PART1 " P2=" WS-EXPECTED-PART2
+		", got P1=" WS-VULN-NUMBER " P2=" WS-WEAKNESS ")".
+	MOVE "SELF-CHECK RESULT:" TO WS-RPT-TEXT-LABEL.
+	MOVE WS-SELFCHECK-RESULT TO WS-RPT-TEXT-VALUE.
+	MOVE WS-REPORT-TEXT-LINE TO WS-REPORT-LINE.
+	WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+	IF WS-SELFCHECK-RESULT = "PASS"
+		MOVE 0 TO RETURN-CODE
+	ELSE
+		MOVE 8 TO RETURN-CODE
+	END-IF.
+
+	WRITE-EXCEPTION-PARA.
+	MOVE I TO WS-EXC-INDEX.
+	MOVE WS-PACKET-VALUE(I) TO WS-EXC-VALUE.
+	MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-RECORD.
+	WRITE EXCEPTION-RECORD.
+
 	PREAMBLE-CHECK-PARA.
 	MOVE 0 TO WS-CHECK-PASSED.
 	PERFORM VARYING WS-J FROM WS-PREAMBLE-START BY 1 UNTIL WS-J>WS-PREAMBLE-END
